@@ -1,94 +1,1222 @@
-      ******************************************************************
-      * Author:CESAR CHINCHAY
-      * Date:21/05/2025
-      * Purpose:INTERBANK COBOL ACADEMY
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. REPORTE-TRANSACCIONES.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT TRANS-FILE ASSIGN TO "data.csv"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  TRANS-FILE.
-       01  TRANS-LINE           PIC X(80).
-
-       WORKING-STORAGE SECTION.
-       01  EOF-FLAG             PIC X VALUE "N".
-           88  EOF              VALUE "Y".
-           88  NOT-EOF          VALUE "N".
-
-       01  WS-FIRST-READ        PIC X VALUE "Y".
-
-       01  TR-ID                PIC 9(5).
-       01  TR-TIPO              PIC X(10).
-       01  TR-MONTO             PIC 9(5)V99.
-
-       01  WS-BALANCE           PIC 9(7)V99 VALUE 0.
-       01  WS-MAX-MONTO         PIC 9(5)V99 VALUE 0.
-       01  WS-MAX-ID            PIC 9(5)     VALUE 0.
-       01  WS-COUNT-CREDITO     PIC 9(4)     VALUE 0.
-       01  WS-COUNT-DEBITO      PIC 9(4)     VALUE 0.
-
-       01  WS-DELIM             PIC X VALUE ",".
-
-       01  FIELDS.
-           05  FIELD-ID        PIC X(5).
-           05  FIELD-TIPO      PIC X(10).
-           05  FIELD-MONTO     PIC X(10).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN INPUT TRANS-FILE
-
-           PERFORM UNTIL EOF
-               READ TRANS-FILE
-                   AT END
-                       SET EOF TO TRUE
-                   NOT AT END
-                       PERFORM PROCESS-LINE
-               END-READ
-           END-PERFORM
-
-           CLOSE TRANS-FILE
-           PERFORM SHOW-REPORT
-           STOP RUN.
-
-       PROCESS-LINE.
-           IF WS-FIRST-READ = "Y"
-               MOVE "N" TO WS-FIRST-READ
-           END-IF
-
-           UNSTRING TRANS-LINE DELIMITED BY WS-DELIM
-               INTO FIELD-ID, FIELD-TIPO, FIELD-MONTO
-
-           MOVE FUNCTION NUMVAL (FIELD-ID) TO TR-ID
-           MOVE FIELD-TIPO TO TR-TIPO
-           MOVE FUNCTION NUMVAL (FIELD-MONTO) TO TR-MONTO
-
-           IF TR-TIPO(1:7) = "Credito"
-               ADD TR-MONTO TO WS-BALANCE
-               ADD 1 TO WS-COUNT-CREDITO
-           ELSE IF TR-TIPO(1:6) = "Debito"
-               SUBTRACT TR-MONTO FROM WS-BALANCE
-               ADD 1 TO WS-COUNT-DEBITO
-           END-IF
-
-           IF TR-MONTO > WS-MAX-MONTO
-               MOVE TR-MONTO TO WS-MAX-MONTO
-               MOVE TR-ID TO WS-MAX-ID
-           END-IF.
-
-       SHOW-REPORT.
-           DISPLAY "Reporte de Transacciones".
-           DISPLAY "---------------------------------------------".
-           DISPLAY "Balance Final: " WS-BALANCE.
-           DISPLAY "Transaccion de Mayor Monto: ID " WS-MAX-ID " - "
-           WS-MAX-MONTO.
-           DISPLAY "Conteo de Transacciones: Credito: " WS-COUNT-CREDITO
-                   " Debito: " WS-COUNT-DEBITO.
+000010******************************************************************
+000020* Author:CESAR CHINCHAY
+000030* Date:21/05/2025
+000040* Purpose:INTERBANK COBOL ACADEMY
+000050* Tectonics: cobc
+000060******************************************************************
+000070* Modification History
+000080*   Date       Init  Description
+000090*   ---------- ----  ---------------------------------------------
+000100*   2026-08-08  CCH  Write end-of-day report to REPORTE.TXT instead
+000110*                    of just DISPLAYing totals to sysout.
+000120*   2026-08-08  CCH  Validate ID/MONTO before posting; bad rows go
+000130*                    to EXCEPCIONES.TXT instead of corrupting the
+000140*                    balance or abending the run.
+000150*   2026-08-08  CCH  Added Transferencia type with destination
+000160*                    account routing (posts a debit and a credit
+000170*                    in the same pass instead of two hand-keyed
+000180*                    lines).
+000190*   2026-08-08  CCH  Added a CUENTA field and a per-account balance
+000200*                    table; SHOW-REPORT now prints one balance line
+000210*                    per account. Transferencia now debits/credits
+000220*                    the actual source/destination accounts instead
+000230*                    of only netting to zero against the global
+000240*                    balance.
+000250*   2026-08-08  CCH  Added checkpoint/restart: WS-LINE-NUM is
+000260*                    checkpointed every 50 records to CHECKPOINT.DAT
+000270*                    so a killed job resumes mid-file instead of
+000280*                    reprocessing from row one. Cleared on a clean
+000290*                    finish.
+000300*   2026-08-08  CCH  Added WS-MIN-MONTO/WS-MIN-ID next to the
+000310*                    existing max tracking, plus an average-amount
+000320*                    figure; all three now shown in SHOW-REPORT.
+000330*   2026-08-08  CCH  Added a FECHA column and a per-date subtotal
+000340*                    table; SHOW-REPORT now prints a movement/
+000350*                    credito/debito breakdown per business day.
+000360*   2026-08-08  CCH  PROCESS-LINE now also writes a fixed-width
+000370*                    record per transaction to GLFEED.TXT for the
+000380*                    general ledger posting job.
+000390*   2026-08-08  CCH  Added multi-currency support: a MONEDA code
+000400*                    per record, a same-day PEN exchange-rate
+000410*                    table, and a balance-per-currency breakdown in
+000420*                    SHOW-REPORT alongside the PEN-consolidated
+000430*                    final balance.
+000440*   2026-08-08  CCH  Added trailer-record reconciliation: a TRAILER
+000450*                    row at the end of data.csv carries the expected
+000460*                    record count and total amount, checked against
+000470*                    the actual counts/balance in SHOW-REPORT so a
+000480*                    truncated feed is caught the same day.
+000490*   2026-08-08  CCH  Checkpoint/restart now saves and restores the
+000500*                    full accumulator state (balances, counts, and
+000510*                    the account/date/currency tables), not just the
+000520*                    line number; REPORTE.TXT/EXCEPCIONES.TXT/
+000530*                    GLFEED.TXT are opened EXTEND on a restart
+000540*                    instead of OUTPUT, so a resumed run reflects the
+000550*                    whole file instead of just the tail processed
+000560*                    after the restart point.
+000570*   2026-08-08  CCH  Per-account and per-date balances now post the
+000580*                    PEN-converted amount instead of the raw
+000590*                    transaction amount, so a mixed-currency account
+000600*                    or business day nets to one consistent unit
+000610*                    instead of summing incompatible currencies.
+000620*                    Per-currency subtotals are unaffected - they are
+000630*                    correctly keyed by currency already.
+000640*   2026-08-08  CCH  Transferencia rows now also post to the
+000650*                    per-date and per-currency movement counts (they
+000660*                    already posted to both accounts); previously
+000670*                    they were invisible to those two breakdowns.
+000680*   2026-08-08  CCH  Added WS-TOT-REGISTROS as a true per-accepted-
+000690*                    line counter, incremented once per posted row
+000700*                    regardless of type. MONTO PROMEDIO and the
+000710*                    trailer record-count check now use it instead
+000720*                    of WS-COUNT-CREDITO + WS-COUNT-DEBITO, which
+000730*                    counts a Transferencia as two records and was
+000740*                    understating the average and false-flagging the
+000750*                    trailer count check whenever transfers existed.
+000760*   2026-08-08  CCH  Widened EXCEP-LINE to X(144) - it was
+000770*                    truncating the last 12 characters of the
+000780*                    rejected line's own text, the one field an
+000790*                    operator needs to diagnose the reject.
+000800*   2026-08-08  CCH  Added a currency column to the GL feed record;
+000810*                    the amount column is still the native
+000820*                    transaction currency and previously carried no
+000830*                    indication of which currency that was.
+000840*   2026-08-08  CCH  Added a bounds check to the account/date/
+000850*                    currency lookup-or-create paragraphs so a file
+000860*                    with more than 200 accounts, 100 dates, or 10
+000870*                    currencies logs a one-time warning and stops
+000880*                    growing that table instead of driving the
+000890*                    OCCURS DEPENDING ON counter out of bounds.
+000900*   2026-08-08  CCH  Flagged as an open question (see 8000-SHOW-
+000910*                    REPORT): the trailer amount check assumes the
+000920*                    trailer's expected total is PEN-consolidated
+000930*                    like WS-BALANCE. Not yet confirmed with whoever
+000940*                    owns the trailer file format.
+000942*   2026-08-08  CCH  4000-WRITE-CHECKPOINT now clears CHECKPOINT-LINE
+000943*                    before populating it - unused CKPT-CUENTAS/
+000944*                    CKPT-FECHAS/CKPT-MONEDAS slots beyond the active
+000945*                    count were left holding uninitialized storage,
+000946*                    which the runtime rejected as invalid data on a
+000947*                    LINE SEQUENTIAL write.
+000948*   2026-08-08  CCH  Mayor/Menor/Promedio now accumulate and compare
+000950*                    WS-MONTO-PEN instead of raw TR-MONTO - a foreign-
+000952*                    currency row was sorting by native amount, so a
+000954*                    100 USD row could show as smaller than a 200 PEN
+000956*                    row. Widened WS-MAX-MONTO/WS-MIN-MONTO and their
+000958*                    checkpoint mirrors and report fields to match.
+000960*   2026-08-08  CCH  Checkpoint record now also carries the trailer
+000962*                    flags (CKPT-TRAILER-PRESENTE/CNT-ESP/MONTO-
+000964*                    ESPERADO). A checkpoint written on the trailer's
+000966*                    own line was losing that state on restart, which
+000968*                    made a resumed run report "sin registro de
+000970*                    control" even though the file has a trailer.
+000972*   2026-08-08  CCH  GL feed amount column now posts WS-MONTO-PEN
+000974*                    instead of native TR-MONTO, so the feed can be
+000976*                    footed against the PEN-consolidated balance
+000978*                    column in the same row.
+000980*   2026-08-08  CCH  Guarded WS-MIN-MONTO/WS-MIN-ID the same way the
+000982*                    average calc already is - an all-rejected or
+000984*                    empty file was printing the 9999999.99 sentinel
+000986*                    as if it were a real transaction.
+000987*   2026-08-09  CCH  Fixed the CSV field order: the UNSTRING had
+000988*                    CTA-DESTINO ahead of CUENTA, the reverse of the
+000989*                    documented layout, which put every ordinary
+000990*                    row's account number in CTA-DESTINO and rejected
+000991*                    it for a missing CUENTA. Moved the REPORTE.TXT
+000992*                    header block to write once at OPEN time instead
+000993*                    of after the whole detail listing, so the file
+000994*                    opens with an identifiable title instead of a
+000995*                    page of unlabeled rows. Added a catch-all TIPO
+000996*                    check so an unrecognized transaction type is
+000997*                    rejected to EXCEPCIONES.TXT instead of silently
+000998*                    posting into every downstream total except the
+000999*                    ones that move money. Scoped the trailer amount
+001000*                    check to single-currency-PEN files (flagged
+001001*                    NO VERIF. otherwise) instead of comparing a
+001002*                    currency-less expected total straight against
+001003*                    the PEN-consolidated balance. Table-full
+001004*                    warnings (cuentas/fechas/monedas) now also go to
+001005*                    REPORTE.TXT, not just sysout. Re-aligned a
+001006*                    couple of 05-level items under WS-CONTROL-CNT-
+001007*                    LINEA/WS-CONTROL-MTO-LINEA that had drifted one
+001008*                    column short of the rest of the file.
+001009******************************************************************
+001010 IDENTIFICATION DIVISION.
+001011 PROGRAM-ID. REPORTE-TRANSACCIONES.
+001012 AUTHOR. CESAR CHINCHAY.
+001013 INSTALLATION. INTERBANK COBOL ACADEMY.
+001014 DATE-WRITTEN. 21/05/2025.
+001015 DATE-COMPILED. 08/08/2026.
+001020
+001030 ENVIRONMENT DIVISION.
+001040 INPUT-OUTPUT SECTION.
+001050 FILE-CONTROL.
+001060     SELECT TRANS-FILE ASSIGN TO "data.csv"
+001070         ORGANIZATION IS LINE SEQUENTIAL.
+001080
+001090     SELECT REPORTE-FILE ASSIGN TO "REPORTE.TXT"
+001100         ORGANIZATION IS LINE SEQUENTIAL
+001101         FILE STATUS IS WS-REPORTE-STATUS.
+001110
+001120     SELECT EXCEP-FILE ASSIGN TO "EXCEPCIONES.TXT"
+001130         ORGANIZATION IS LINE SEQUENTIAL
+001131         FILE STATUS IS WS-EXCEP-STATUS.
+001140
+001150     SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+001160         ORGANIZATION IS LINE SEQUENTIAL
+001170         FILE STATUS IS WS-CHECKPOINT-STATUS.
+001180
+001190     SELECT GL-FILE ASSIGN TO "GLFEED.TXT"
+001200         ORGANIZATION IS LINE SEQUENTIAL
+001201         FILE STATUS IS WS-GL-STATUS.
+001210
+001220 DATA DIVISION.
+001230 FILE SECTION.
+001240 FD  TRANS-FILE.
+001250 01  TRANS-LINE           PIC X(80).
+001260
+001270 FD  REPORTE-FILE.
+001280 01  REPORTE-LINE          PIC X(132).
+001290
+001300 FD  EXCEP-FILE.
+001310 01  EXCEP-LINE            PIC X(147).
+001320
+001330 FD  CHECKPOINT-FILE.
+001340 01  CHECKPOINT-LINE.
+001350     05  CKPT-LINE-NUM         PIC 9(6).
+001360     05  CKPT-BALANCE          PIC S9(9)V99.
+001370     05  CKPT-MAX-MONTO        PIC 9(7)V99.
+001380     05  CKPT-MAX-ID           PIC 9(5).
+001390     05  CKPT-MIN-MONTO        PIC 9(7)V99.
+001400     05  CKPT-MIN-ID           PIC 9(5).
+001410     05  CKPT-SUMA-MONTOS      PIC 9(9)V99.
+001420     05  CKPT-COUNT-CREDITO    PIC 9(4).
+001430     05  CKPT-COUNT-DEBITO     PIC 9(4).
+001440     05  CKPT-COUNT-RECHAZADAS PIC 9(4).
+001450     05  CKPT-TOT-REGISTROS    PIC 9(6).
+001452     05  CKPT-TRAILER-PRESENTE PIC X.
+001454     05  CKPT-TRAILER-CNT-ESP  PIC 9(6).
+001456     05  CKPT-TRAILER-MONTO-ESPERADO PIC S9(9)V99.
+001460     05  CKPT-CUENTAS-COUNT    PIC 9(4).
+001470     05  CKPT-CUENTAS OCCURS 200 TIMES.
+001480         10  CKPT-CTA-ID       PIC X(10).
+001490         10  CKPT-CTA-BALANCE  PIC S9(9)V99.
+001500     05  CKPT-FECHAS-COUNT     PIC 9(4).
+001510     05  CKPT-FECHAS OCCURS 100 TIMES.
+001520         10  CKPT-FCH-FECHA     PIC X(10).
+001530         10  CKPT-FCH-BALANCE   PIC S9(9)V99.
+001540         10  CKPT-FCH-CREDITOS  PIC 9(4).
+001550         10  CKPT-FCH-DEBITOS   PIC 9(4).
+001560     05  CKPT-MONEDAS-COUNT    PIC 9(4).
+001570     05  CKPT-MONEDAS OCCURS 10 TIMES.
+001580         10  CKPT-MON-CODIGO    PIC X(3).
+001590         10  CKPT-MON-BALANCE   PIC S9(9)V99.
+001600         10  CKPT-MON-CREDITOS  PIC 9(4).
+001610         10  CKPT-MON-DEBITOS   PIC 9(4).
+001620
+001630 FD  GL-FILE.
+001640 01  GL-LINE               PIC X(50).
+001650
+001660 WORKING-STORAGE SECTION.
+001670 01  EOF-FLAG             PIC X VALUE "N".
+001680     88  EOF              VALUE "Y".
+001690     88  NOT-EOF          VALUE "N".
+001700
+001710 01  WS-FIRST-READ        PIC X VALUE "Y".
+001720
+001730 01  TR-ID                PIC 9(5).
+001740 01  TR-TIPO              PIC X(15).
+001750 01  TR-MONTO             PIC 9(5)V99.
+001760 01  TR-CUENTA-DESTINO    PIC X(10).
+001770 01  TR-CUENTA            PIC X(10).
+001780 01  TR-FECHA             PIC X(10).
+001790 01  TR-MONEDA            PIC X(3).
+001800
+001810 01  WS-BALANCE           PIC S9(9)V99 VALUE 0.
+001820 01  WS-MAX-MONTO         PIC 9(7)V99 VALUE 0.
+001830 01  WS-MAX-ID            PIC 9(5)     VALUE 0.
+001840 01  WS-MIN-MONTO         PIC 9(7)V99 VALUE 9999999.99.
+001850 01  WS-MIN-ID            PIC 9(5)     VALUE 0.
+001860 01  WS-SUMA-MONTOS       PIC 9(9)V99 VALUE 0.
+001870 01  WS-PROMEDIO-MONTO    PIC 9(7)V99 VALUE 0.
+001880 01  WS-COUNT-CREDITO     PIC 9(4)     VALUE 0.
+001890 01  WS-COUNT-DEBITO      PIC 9(4)     VALUE 0.
+001900 01  WS-COUNT-RECHAZADAS  PIC 9(4)     VALUE 0.
+001910 01  WS-TOT-REGISTROS     PIC 9(6) COMP VALUE 0.
+001912 01  WS-CTL-CNT-TOTAL     PIC 9(6) COMP VALUE 0.
+001920
+001930 01  WS-TRAILER-PRESENTE  PIC X VALUE "N".
+001940     88  WS-HAY-TRAILER       VALUE "Y".
+001950 01  WS-TRAILER-CNT-ESP PIC 9(6)     VALUE 0.
+001960 01  WS-TRAILER-MONTO-ESPERADO PIC S9(9)V99 VALUE 0.
+001962 01  WS-SOLO-PEN          PIC X VALUE "Y".
+001964     88  WS-ES-SOLO-PEN       VALUE "Y".
+001970 01  WS-LINE-NUM          PIC 9(6) COMP VALUE 0.
+001980
+001990 01  WS-CHECKPOINT-STATUS PIC XX.
+002000     88  WS-CKPT-OK       VALUE "00".
+002001 01  WS-REPORTE-STATUS    PIC XX.
+002002     88  WS-REPORTE-NOFILE    VALUE "35".
+002003 01  WS-EXCEP-STATUS      PIC XX.
+002004     88  WS-EXCEP-NOFILE      VALUE "35".
+002005 01  WS-GL-STATUS         PIC XX.
+002006     88  WS-GL-NOFILE         VALUE "35".
+002010 01  WS-RESTART-LINE      PIC 9(6) COMP VALUE 0.
+002020 01  WS-CHECKPOINT-INTERVAL PIC 9(4) COMP VALUE 50.
+002030 01  WS-CK-REM            PIC 9(4) COMP VALUE 0.
+002040 01  WS-CK-DUMMY          PIC 9(6) COMP VALUE 0.
+002050 01  WS-CK-SUB            PIC 9(4) COMP VALUE 0.
+002060
+002070 01  WS-CUENTAS-COUNT     PIC 9(4) COMP VALUE 0.
+002080 01  WS-CUENTAS-TABLE.
+002090     05  WS-CUENTAS OCCURS 1 TO 200 TIMES
+002100             DEPENDING ON WS-CUENTAS-COUNT
+002110             INDEXED BY CTA-IDX.
+002120         10  WS-CTA-ID       PIC X(10).
+002130         10  WS-CTA-BALANCE  PIC S9(9)V99.
+002140
+002150 01  WS-CUENTAS-LLENO     PIC X VALUE "N".
+002160     88  WS-CUENTAS-LLENAS    VALUE "Y".
+002170 01  WS-BUSCA-CUENTA      PIC X(10).
+002180 01  WS-POST-CUENTA       PIC X(10).
+002190 01  WS-POST-MONTO        PIC S9(9)V99.
+002200
+002210 01  WS-FECHAS-COUNT      PIC 9(4) COMP VALUE 0.
+002220 01  WS-FECHAS-TABLE.
+002230     05  WS-FECHAS OCCURS 1 TO 100 TIMES
+002240             DEPENDING ON WS-FECHAS-COUNT
+002250             INDEXED BY FCH-IDX.
+002260         10  WS-FCH-FECHA     PIC X(10).
+002270         10  WS-FCH-BALANCE   PIC S9(9)V99.
+002280         10  WS-FCH-CREDITOS  PIC 9(4).
+002290         10  WS-FCH-DEBITOS   PIC 9(4).
+002300
+002310 01  WS-FECHAS-LLENO      PIC X VALUE "N".
+002320     88  WS-FECHAS-LLENAS     VALUE "Y".
+002330 01  WS-FCH-OK            PIC X VALUE "Y".
+002340     88  WS-FCH-POSTEABLE     VALUE "Y".
+002350 01  WS-BUSCA-FECHA       PIC X(10).
+002360
+002370 01  WS-TABLA-TASAS-VALORES.
+002380     05  FILLER          PIC X(3) VALUE "PEN".
+002390     05  FILLER          PIC 9V9999 VALUE 1.0000.
+002400     05  FILLER          PIC X(3) VALUE "USD".
+002410     05  FILLER          PIC 9V9999 VALUE 3.7500.
+002420     05  FILLER          PIC X(3) VALUE "EUR".
+002430     05  FILLER          PIC 9V9999 VALUE 4.0500.
+002440
+002450 01  WS-TABLA-TASAS REDEFINES WS-TABLA-TASAS-VALORES.
+002460     05  WS-TASA-ENTRY OCCURS 3 TIMES
+002470             INDEXED BY TASA-IDX.
+002480         10  WS-TASA-MONEDA  PIC X(3).
+002490         10  WS-TASA-VALOR   PIC 9V9999.
+002500
+002510 01  WS-BUSCA-MONEDA      PIC X(3).
+002520 01  WS-TASA-ENCONTRADA   PIC S9(1)V9999 VALUE 0.
+002530 01  WS-MONTO-PEN         PIC S9(9)V99   VALUE 0.
+002540
+002550 01  WS-MONEDAS-COUNT     PIC 9(4) COMP VALUE 0.
+002560 01  WS-MONEDAS-TABLE.
+002570     05  WS-MONEDAS OCCURS 1 TO 10 TIMES
+002580             DEPENDING ON WS-MONEDAS-COUNT
+002590             INDEXED BY MON-IDX.
+002600         10  WS-MON-CODIGO    PIC X(3).
+002610         10  WS-MON-BALANCE   PIC S9(9)V99.
+002620         10  WS-MON-CREDITOS  PIC 9(4).
+002630         10  WS-MON-DEBITOS   PIC 9(4).
+002640
+002650 01  WS-MONEDAS-LLENO     PIC X VALUE "N".
+002660     88  WS-MONEDAS-LLENAS    VALUE "Y".
+002670 01  WS-MON-OK            PIC X VALUE "Y".
+002680     88  WS-MON-POSTEABLE     VALUE "Y".
+002690
+002700 01  WS-DELIM             PIC X VALUE ",".
+002710
+002720 01  FIELDS.
+002730     05  FIELD-ID        PIC X(5).
+002740     05  FIELD-TIPO      PIC X(15).
+002750     05  FIELD-MONTO     PIC X(10).
+002760     05  FIELD-CUENTA    PIC X(10).
+002770     05  FIELD-CTA-DEST  PIC X(10).
+002780     05  FIELD-FECHA     PIC X(10).
+002790     05  FIELD-MONEDA    PIC X(3).
+002800
+002810 01  WS-EXCEP-LINEA.
+002820     05  FILLER          PIC X(7)  VALUE "LINEA #".
+002830     05  WS-EXC-LINENO   PIC ZZZZZ9.
+002840     05  FILLER          PIC X(3)  VALUE " - ".
+002850     05  WS-EXC-RAZON    PIC X(48).
+002860     05  FILLER          PIC X(3)  VALUE " - ".
+002870     05  WS-EXC-TEXTO    PIC X(80).
+002880
+002890 01  WS-REPORT-LINE-CTR   PIC 9(4) COMP VALUE 0.
+002900
+002910 01  WS-HEADER-1.
+002920     05  FILLER          PIC X(45) VALUE
+002930         "REPORTE DE TRANSACCIONES - INTERBANK ACADEMY".
+002940
+002950 01  WS-HEADER-2.
+002960     05  FILLER          PIC X(46) VALUE ALL "-".
+002970
+002980 01  WS-DETALLE-LINEA.
+002990     05  FILLER          PIC X(4)  VALUE "ID: ".
+003000     05  WS-DET-ID       PIC 9(5).
+003010     05  FILLER          PIC X(4)  VALUE "  T:".
+003020     05  WS-DET-TIPO     PIC X(15).
+003030     05  FILLER          PIC X(4)  VALUE "  M:".
+003040     05  WS-DET-MONTO    PIC Z(4)9.99.
+003042     05  FILLER          PIC X(2)  VALUE " (".
+003044     05  WS-DET-MONEDA   PIC X(3).
+003046     05  FILLER          PIC X(2)  VALUE ") ".
+003050     05  FILLER          PIC X(4)  VALUE "  B:".
+003060     05  WS-DET-BALANCE  PIC -(9)9.99.
+003070
+003080 01  WS-GL-LINEA.
+003090     05  WS-GL-ID        PIC 9(5).
+003100     05  WS-GL-TIPO      PIC X(15).
+003110     05  WS-GL-MONEDA    PIC X(3).
+003120     05  WS-GL-MONTO     PIC 9(7)V99.
+003130     05  WS-GL-BALANCE   PIC S9(9)V99 SIGN LEADING SEPARATE.
+003140
+003150 01  WS-TOTALES-LINEA.
+003160     05  FILLER          PIC X(30) VALUE
+003170         "BALANCE FINAL (CONSOL. PEN): ".
+003180     05  WS-TOT-BALANCE  PIC -(9)9.99.
+003190
+003200 01  WS-MAYOR-LINEA.
+003210     05  FILLER          PIC X(32) VALUE
+003220         "TRANSACCION DE MAYOR MONTO: ID ".
+003230     05  WS-MAY-ID       PIC 9(5).
+003240     05  FILLER          PIC X(3)  VALUE " - ".
+003250     05  WS-MAY-MONTO    PIC Z(6)9.99.
+003260
+003270 01  WS-MENOR-LINEA.
+003280     05  FILLER          PIC X(32) VALUE
+003290         "TRANSACCION DE MENOR MONTO: ID ".
+003300     05  WS-MEN-ID       PIC 9(5).
+003310     05  FILLER          PIC X(3)  VALUE " - ".
+003320     05  WS-MEN-MONTO    PIC Z(6)9.99.
+003330
+003340 01  WS-PROMEDIO-LINEA.
+003350     05  FILLER          PIC X(20) VALUE
+003360         "MONTO PROMEDIO:     ".
+003370     05  WS-PROM-MONTO   PIC Z(6)9.99.
+003380
+003390 01  WS-CONTEO-LINEA.
+003400     05  FILLER          PIC X(28) VALUE
+003410         "CONTEO DE TRANSACCIONES:  C:".
+003420     05  WS-CNT-CREDITO  PIC ZZZ9.
+003430     05  FILLER          PIC X(4)  VALUE "  D:".
+003440     05  WS-CNT-DEBITO   PIC ZZZ9.
+003450
+003460 01  WS-RECHAZO-LINEA.
+003470     05  FILLER          PIC X(28) VALUE
+003480         "REGISTROS RECHAZADOS:       ".
+003490     05  WS-CNT-RECHAZOS PIC ZZZ9.
+003500
+003510 01  WS-CONTROL-HEADER.
+003520     05  FILLER          PIC X(23) VALUE
+003530         "CONTROL DE CIERRE:     ".
+003540
+003550 01  WS-CONTROL-CNT-LINEA.
+003560     05  FILLER          PIC X(23) VALUE
+003570         "  REGISTROS ESPERADOS: ".
+003580     05  WS-CTL-CNT-ESP  PIC ZZZZZ9.
+003590     05  FILLER          PIC X(14) VALUE
+003600         "  PROCESADOS: ".
+003610     05  WS-CTL-CNT-ACT  PIC ZZZZZ9.
+003620     05  FILLER          PIC X(3)  VALUE SPACES.
+003630     05  WS-CTL-CNT-EST  PIC X(10).
+003640
+003650 01  WS-CONTROL-MTO-LINEA.
+003660     05  FILLER          PIC X(23) VALUE
+003670         "  MONTO ESPERADO:      ".
+003680     05  WS-CTL-MTO-ESP  PIC -(9)9.99.
+003690     05  FILLER          PIC X(14) VALUE
+003700         "  BALANCE:    ".
+003710     05  WS-CTL-MTO-ACT  PIC -(9)9.99.
+003720     05  FILLER          PIC X(3)  VALUE SPACES.
+003730     05  WS-CTL-MTO-EST  PIC X(10).
+003740
+003750 01  WS-CONTROL-SIN-LINEA.
+003760     05  FILLER          PIC X(48) VALUE
+003770         "  (SIN REGISTRO DE CONTROL AL FINAL DEL ARCHIVO)".
+003780
+003790 01  WS-CUENTAS-HEADER.
+003800     05  FILLER          PIC X(28) VALUE
+003810         "BALANCE POR CUENTA (PEN):   ".
+003820
+003830 01  WS-CUENTA-LINEA.
+003840     05  FILLER          PIC X(9)  VALUE "  CUENTA ".
+003850     05  WS-CTA-LIN-ID   PIC X(10).
+003860     05  FILLER          PIC X(13) VALUE "  BALANCE:   ".
+003870     05  WS-CTA-LIN-BAL  PIC -(9)9.99.
+003880
+003890 01  WS-FECHAS-HEADER.
+003900     05  FILLER          PIC X(28) VALUE
+003910         "SUBTOTAL POR FECHA (PEN):   ".
+003920
+003930 01  WS-FECHA-LINEA.
+003940     05  FILLER          PIC X(9)  VALUE "  FECHA  ".
+003950     05  WS-FCH-LIN-FECHA PIC X(10).
+003960     05  FILLER          PIC X(11) VALUE "  MOVTO:   ".
+003970     05  WS-FCH-LIN-BAL   PIC -(9)9.99.
+003980     05  FILLER          PIC X(6)  VALUE "  C:  ".
+003990     05  WS-FCH-LIN-CRED  PIC ZZZ9.
+004000     05  FILLER          PIC X(4)  VALUE "  D:".
+004010     05  WS-FCH-LIN-DEB   PIC ZZZ9.
+004020
+004030 01  WS-MONEDAS-HEADER.
+004040     05  FILLER          PIC X(23) VALUE
+004050         "BALANCE POR MONEDA:    ".
+004060
+004070 01  WS-MONEDA-LINEA.
+004080     05  FILLER          PIC X(9)  VALUE "  MONEDA ".
+004090     05  WS-MON-LIN-CODIGO PIC X(3).
+004100     05  FILLER          PIC X(11) VALUE "  BALANCE: ".
+004110     05  WS-MON-LIN-BAL    PIC -(9)9.99.
+004120     05  FILLER          PIC X(6)  VALUE "  C:  ".
+004130     05  WS-MON-LIN-CRED   PIC ZZZ9.
+004140     05  FILLER          PIC X(4)  VALUE "  D:".
+004150     05  WS-MON-LIN-DEB    PIC ZZZ9.
+004160
+004170 PROCEDURE DIVISION.
+004180******************************************************************
+004190* 0000-MAINLINE
+004200******************************************************************
+004210 0000-MAINLINE.
+004220     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+004230     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT.
+004240     PERFORM 8000-SHOW-REPORT THRU 8000-EXIT.
+004250     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+004260     STOP RUN.
+004270
+004280******************************************************************
+004290* 1000-INITIALIZE - Open input and output files
+004300******************************************************************
+004310 1000-INITIALIZE.
+004320     PERFORM 1050-READ-CHECKPOINT THRU 1050-EXIT.
+004330     OPEN INPUT TRANS-FILE.
+004340     IF WS-RESTART-LINE > 0
+004350         OPEN EXTEND REPORTE-FILE
+004351         IF WS-REPORTE-NOFILE
+004352             OPEN OUTPUT REPORTE-FILE
+004353             WRITE REPORTE-LINE FROM WS-HEADER-2
+004354             WRITE REPORTE-LINE FROM WS-HEADER-1
+004355             WRITE REPORTE-LINE FROM WS-HEADER-2
+004356             MOVE SPACES TO REPORTE-LINE
+004357             WRITE REPORTE-LINE
+004358         END-IF
+004360         OPEN EXTEND EXCEP-FILE
+004361         IF WS-EXCEP-NOFILE
+004362             OPEN OUTPUT EXCEP-FILE
+004363         END-IF
+004370         OPEN EXTEND GL-FILE
+004371         IF WS-GL-NOFILE
+004372             OPEN OUTPUT GL-FILE
+004373         END-IF
+004380     ELSE
+004390         OPEN OUTPUT REPORTE-FILE
+004392         WRITE REPORTE-LINE FROM WS-HEADER-2
+004394         WRITE REPORTE-LINE FROM WS-HEADER-1
+004396         WRITE REPORTE-LINE FROM WS-HEADER-2
+004398         MOVE SPACES TO REPORTE-LINE
+004399         WRITE REPORTE-LINE
+004400         OPEN OUTPUT EXCEP-FILE
+004410         OPEN OUTPUT GL-FILE
+004420     END-IF.
+004430 1000-EXIT.
+004440     EXIT.
+004450
+004460******************************************************************
+004470* 1050-READ-CHECKPOINT - If CHECKPOINT.DAT exists from a prior run
+004480*                        that was killed mid-file, restore the full
+004490*                        accumulator state (balances, counts, and
+004500*                        the account/date/currency tables) from it,
+004510*                        not just the last line number, so a restart
+004520*                        reflects the whole day's activity instead of
+004530*                        only the tail processed after the restart
+004540*                        point.
+004550******************************************************************
+004560 1050-READ-CHECKPOINT.
+004570     OPEN INPUT CHECKPOINT-FILE
+004580     IF NOT WS-CKPT-OK
+004590         GO TO 1050-EXIT
+004600     END-IF
+004610     READ CHECKPOINT-FILE
+004620         AT END
+004630             CONTINUE
+004640         NOT AT END
+004650             MOVE CKPT-LINE-NUM         TO WS-RESTART-LINE
+004660             MOVE CKPT-BALANCE          TO WS-BALANCE
+004670             MOVE CKPT-MAX-MONTO        TO WS-MAX-MONTO
+004680             MOVE CKPT-MAX-ID           TO WS-MAX-ID
+004690             MOVE CKPT-MIN-MONTO        TO WS-MIN-MONTO
+004700             MOVE CKPT-MIN-ID           TO WS-MIN-ID
+004710             MOVE CKPT-SUMA-MONTOS      TO WS-SUMA-MONTOS
+004720             MOVE CKPT-COUNT-CREDITO    TO WS-COUNT-CREDITO
+004730             MOVE CKPT-COUNT-DEBITO     TO WS-COUNT-DEBITO
+004740             MOVE CKPT-COUNT-RECHAZADAS TO WS-COUNT-RECHAZADAS
+004750             MOVE CKPT-TOT-REGISTROS    TO WS-TOT-REGISTROS
+004752             MOVE CKPT-TRAILER-PRESENTE TO WS-TRAILER-PRESENTE
+004754             MOVE CKPT-TRAILER-CNT-ESP  TO WS-TRAILER-CNT-ESP
+004756             MOVE CKPT-TRAILER-MONTO-ESPERADO
+004758                 TO WS-TRAILER-MONTO-ESPERADO
+004760             MOVE CKPT-CUENTAS-COUNT    TO WS-CUENTAS-COUNT
+004770             PERFORM 1060-RESTORE-CUENTA THRU 1060-EXIT
+004780                 VARYING WS-CK-SUB FROM 1 BY 1
+004790                 UNTIL WS-CK-SUB > WS-CUENTAS-COUNT
+004800             MOVE CKPT-FECHAS-COUNT     TO WS-FECHAS-COUNT
+004810             PERFORM 1070-RESTORE-FECHA THRU 1070-EXIT
+004820                 VARYING WS-CK-SUB FROM 1 BY 1
+004830                 UNTIL WS-CK-SUB > WS-FECHAS-COUNT
+004840             MOVE CKPT-MONEDAS-COUNT    TO WS-MONEDAS-COUNT
+004850             PERFORM 1080-RESTORE-MONEDA THRU 1080-EXIT
+004860                 VARYING WS-CK-SUB FROM 1 BY 1
+004870                 UNTIL WS-CK-SUB > WS-MONEDAS-COUNT
+004880     END-READ
+004890     CLOSE CHECKPOINT-FILE.
+004900 1050-EXIT.
+004910     EXIT.
+004920
+004930******************************************************************
+004940* 1060-RESTORE-CUENTA - Copy one saved account entry back into the
+004950*                       working table at WS-CK-SUB
+004960******************************************************************
+004970 1060-RESTORE-CUENTA.
+004980     MOVE CKPT-CTA-ID (WS-CK-SUB) TO WS-CTA-ID (WS-CK-SUB)
+004990     MOVE CKPT-CTA-BALANCE (WS-CK-SUB)
+004995         TO WS-CTA-BALANCE (WS-CK-SUB).
+005000 1060-EXIT.
+005010     EXIT.
+005020
+005030******************************************************************
+005040* 1070-RESTORE-FECHA - Copy one saved per-date entry back into the
+005050*                      working table at WS-CK-SUB
+005060******************************************************************
+005070 1070-RESTORE-FECHA.
+005080     MOVE CKPT-FCH-FECHA (WS-CK-SUB)
+005090         TO WS-FCH-FECHA (WS-CK-SUB)
+005100     MOVE CKPT-FCH-BALANCE (WS-CK-SUB)
+005110         TO WS-FCH-BALANCE (WS-CK-SUB)
+005120     MOVE CKPT-FCH-CREDITOS (WS-CK-SUB)
+005130         TO WS-FCH-CREDITOS (WS-CK-SUB)
+005140     MOVE CKPT-FCH-DEBITOS (WS-CK-SUB)
+005150         TO WS-FCH-DEBITOS (WS-CK-SUB).
+005160 1070-EXIT.
+005170     EXIT.
+005180
+005190******************************************************************
+005200* 1080-RESTORE-MONEDA - Copy one saved per-currency entry back into
+005210*                       the working table at WS-CK-SUB
+005220******************************************************************
+005230 1080-RESTORE-MONEDA.
+005240     MOVE CKPT-MON-CODIGO (WS-CK-SUB)
+005250         TO WS-MON-CODIGO (WS-CK-SUB)
+005260     MOVE CKPT-MON-BALANCE (WS-CK-SUB)
+005270         TO WS-MON-BALANCE (WS-CK-SUB)
+005280     MOVE CKPT-MON-CREDITOS (WS-CK-SUB)
+005290         TO WS-MON-CREDITOS (WS-CK-SUB)
+005300     MOVE CKPT-MON-DEBITOS (WS-CK-SUB)
+005310         TO WS-MON-DEBITOS (WS-CK-SUB).
+005320 1080-EXIT.
+005330     EXIT.
+005340
+005350******************************************************************
+005360* 2000-PROCESS-FILE - Read data.csv record by record until EOF
+005370******************************************************************
+005380 2000-PROCESS-FILE.
+005390     PERFORM UNTIL EOF
+005400         READ TRANS-FILE
+005410             AT END
+005420                 SET EOF TO TRUE
+005430             NOT AT END
+005440                 PERFORM 3000-PROCESS-LINE THRU 3000-EXIT
+005442                 IF WS-LINE-NUM > WS-RESTART-LINE
+005450                   DIVIDE WS-LINE-NUM BY WS-CHECKPOINT-INTERVAL
+005460                     GIVING WS-CK-DUMMY REMAINDER WS-CK-REM
+005470                   IF WS-CK-REM = 0
+005480                     PERFORM 4000-WRITE-CHECKPOINT THRU 4000-EXIT
+005490                   END-IF
+005492                 END-IF
+005500         END-READ
+005510     END-PERFORM.
+005520 2000-EXIT.
+005530     EXIT.
+005540
+005550******************************************************************
+005560* 3000-PROCESS-LINE - Parse and post one transaction line
+005570******************************************************************
+005580 3000-PROCESS-LINE.
+005590     ADD 1 TO WS-LINE-NUM
+005600     IF WS-FIRST-READ = "Y"
+005610         MOVE "N" TO WS-FIRST-READ
+005620         IF WS-RESTART-LINE > 0
+005630             DISPLAY "REANUDANDO DESDE LINEA " WS-RESTART-LINE
+005640         END-IF
+005650     END-IF
+005660
+005670     IF WS-LINE-NUM NOT > WS-RESTART-LINE
+005680         GO TO 3000-EXIT
+005690     END-IF
+005700
+005710     MOVE SPACES TO FIELDS
+005720     UNSTRING TRANS-LINE DELIMITED BY WS-DELIM
+005730         INTO FIELD-ID, FIELD-TIPO, FIELD-MONTO, FIELD-CUENTA,
+005740             FIELD-CTA-DEST, FIELD-FECHA, FIELD-MONEDA
+005750
+005760     IF FUNCTION TEST-NUMVAL (FIELD-ID) NOT = 0
+005770         MOVE "ID DE TRANSACCION NO NUMERICO O LINEA INCOMPLETA"
+005780             TO WS-EXC-RAZON
+005790         PERFORM 3900-REJECT-LINE THRU 3900-EXIT
+005800         GO TO 3000-EXIT
+005810     END-IF
+005820
+005830     IF FUNCTION TEST-NUMVAL (FIELD-MONTO) NOT = 0
+005840         MOVE "MONTO NO NUMERICO O LINEA INCOMPLETA"
+005850             TO WS-EXC-RAZON
+005860         PERFORM 3900-REJECT-LINE THRU 3900-EXIT
+005870         GO TO 3000-EXIT
+005880     END-IF
+005890
+005900     MOVE FUNCTION NUMVAL (FIELD-ID) TO TR-ID
+005910     MOVE FIELD-TIPO TO TR-TIPO
+005920     IF TR-TIPO(1:7) = "TRAILER"
+005930         MOVE FUNCTION NUMVAL (FIELD-ID) TO WS-TRAILER-CNT-ESP
+005940         MOVE FUNCTION NUMVAL (FIELD-MONTO)
+005950             TO WS-TRAILER-MONTO-ESPERADO
+005960         MOVE "Y" TO WS-TRAILER-PRESENTE
+005970         GO TO 3000-EXIT
+005980     END-IF
+005990     MOVE FUNCTION NUMVAL (FIELD-MONTO) TO TR-MONTO
+006000     MOVE FIELD-CTA-DEST TO TR-CUENTA-DESTINO
+006010     MOVE FIELD-CUENTA TO TR-CUENTA
+006020     MOVE FIELD-FECHA TO TR-FECHA
+006030
+006040     IF FIELD-MONEDA = SPACES
+006050         MOVE "PEN" TO TR-MONEDA
+006060     ELSE
+006070         MOVE FIELD-MONEDA TO TR-MONEDA
+006080     END-IF
+006090
+006100     MOVE TR-MONEDA TO WS-BUSCA-MONEDA
+006110     PERFORM 3700-BUSCA-TASA THRU 3700-EXIT
+006120     IF WS-TASA-ENCONTRADA = 0
+006130         MOVE "MONEDA NO RECONOCIDA" TO WS-EXC-RAZON
+006140         PERFORM 3900-REJECT-LINE THRU 3900-EXIT
+006150         GO TO 3000-EXIT
+006160     END-IF
+006161
+006162     IF TR-TIPO(1:7) NOT = "Credito"
+006163             AND TR-TIPO(1:6) NOT = "Debito"
+006164             AND TR-TIPO(1:13) NOT = "Transferencia"
+006165         MOVE "TIPO DE TRANSACCION NO RECONOCIDO" TO WS-EXC-RAZON
+006166         PERFORM 3900-REJECT-LINE THRU 3900-EXIT
+006167         GO TO 3000-EXIT
+006168     END-IF
+006169
+006180     IF TR-TIPO(1:13) = "Transferencia" AND TR-CUENTA-DESTINO
+006190             = SPACES
+006200         MOVE "TRANSFERENCIA SIN CUENTA DESTINO"
+006210             TO WS-EXC-RAZON
+006220         PERFORM 3900-REJECT-LINE THRU 3900-EXIT
+006230         GO TO 3000-EXIT
+006240     END-IF
+006250
+006260     IF TR-CUENTA = SPACES
+006270         MOVE "CUENTA NO INFORMADA" TO WS-EXC-RAZON
+006280         PERFORM 3900-REJECT-LINE THRU 3900-EXIT
+006290         GO TO 3000-EXIT
+006300     END-IF
+006310
+006320     COMPUTE WS-MONTO-PEN = TR-MONTO * WS-TASA-ENCONTRADA
+006330
+006340     IF TR-TIPO(1:7) = "Credito"
+006350         ADD WS-MONTO-PEN TO WS-BALANCE
+006360         ADD 1 TO WS-COUNT-CREDITO
+006370         MOVE TR-CUENTA TO WS-POST-CUENTA
+006380         MOVE WS-MONTO-PEN TO WS-POST-MONTO
+006390         PERFORM 3500-POST-ACCOUNT THRU 3500-EXIT
+006400         MOVE TR-FECHA TO WS-BUSCA-FECHA
+006410         PERFORM 3600-FIND-FECHA THRU 3600-EXIT
+006420         IF WS-FCH-POSTEABLE
+006430             ADD WS-MONTO-PEN TO WS-FCH-BALANCE (FCH-IDX)
+006440             ADD 1 TO WS-FCH-CREDITOS (FCH-IDX)
+006450         END-IF
+006460         MOVE TR-MONEDA TO WS-BUSCA-MONEDA
+006470         PERFORM 3800-POST-MONEDA THRU 3800-EXIT
+006480         IF WS-MON-POSTEABLE
+006490             ADD TR-MONTO TO WS-MON-BALANCE (MON-IDX)
+006500             ADD 1 TO WS-MON-CREDITOS (MON-IDX)
+006510         END-IF
+006520     END-IF
+006530
+006540     IF TR-TIPO(1:6) = "Debito"
+006550         SUBTRACT WS-MONTO-PEN FROM WS-BALANCE
+006560         ADD 1 TO WS-COUNT-DEBITO
+006570         MOVE TR-CUENTA TO WS-POST-CUENTA
+006580         COMPUTE WS-POST-MONTO = WS-MONTO-PEN * -1
+006590         PERFORM 3500-POST-ACCOUNT THRU 3500-EXIT
+006600         MOVE TR-FECHA TO WS-BUSCA-FECHA
+006610         PERFORM 3600-FIND-FECHA THRU 3600-EXIT
+006620         IF WS-FCH-POSTEABLE
+006630             SUBTRACT WS-MONTO-PEN FROM WS-FCH-BALANCE (FCH-IDX)
+006640             ADD 1 TO WS-FCH-DEBITOS (FCH-IDX)
+006650         END-IF
+006660         MOVE TR-MONEDA TO WS-BUSCA-MONEDA
+006670         PERFORM 3800-POST-MONEDA THRU 3800-EXIT
+006680         IF WS-MON-POSTEABLE
+006690             SUBTRACT TR-MONTO FROM WS-MON-BALANCE (MON-IDX)
+006700             ADD 1 TO WS-MON-DEBITOS (MON-IDX)
+006710         END-IF
+006720     END-IF
+006730
+006740     IF TR-TIPO(1:13) = "Transferencia"
+006750         ADD 1 TO WS-COUNT-DEBITO
+006760         ADD 1 TO WS-COUNT-CREDITO
+006770         MOVE TR-CUENTA TO WS-POST-CUENTA
+006780         COMPUTE WS-POST-MONTO = WS-MONTO-PEN * -1
+006790         PERFORM 3500-POST-ACCOUNT THRU 3500-EXIT
+006800         MOVE TR-CUENTA-DESTINO TO WS-POST-CUENTA
+006810         MOVE WS-MONTO-PEN TO WS-POST-MONTO
+006820         PERFORM 3500-POST-ACCOUNT THRU 3500-EXIT
+006830         MOVE TR-FECHA TO WS-BUSCA-FECHA
+006840         PERFORM 3600-FIND-FECHA THRU 3600-EXIT
+006850         IF WS-FCH-POSTEABLE
+006860             ADD 1 TO WS-FCH-CREDITOS (FCH-IDX)
+006870             ADD 1 TO WS-FCH-DEBITOS (FCH-IDX)
+006880         END-IF
+006890         MOVE TR-MONEDA TO WS-BUSCA-MONEDA
+006900         PERFORM 3800-POST-MONEDA THRU 3800-EXIT
+006910         IF WS-MON-POSTEABLE
+006920             ADD 1 TO WS-MON-CREDITOS (MON-IDX)
+006930             ADD 1 TO WS-MON-DEBITOS (MON-IDX)
+006940         END-IF
+006950     END-IF
+006960
+006970     IF WS-MONTO-PEN > WS-MAX-MONTO
+006980         MOVE WS-MONTO-PEN TO WS-MAX-MONTO
+006990         MOVE TR-ID TO WS-MAX-ID
+007000     END-IF
+007010
+007020     IF WS-MONTO-PEN < WS-MIN-MONTO
+007030         MOVE WS-MONTO-PEN TO WS-MIN-MONTO
+007040         MOVE TR-ID TO WS-MIN-ID
+007050     END-IF
+007060
+007070     ADD WS-MONTO-PEN TO WS-SUMA-MONTOS
+007080     ADD 1 TO WS-TOT-REGISTROS
+007090
+007100     MOVE TR-ID TO WS-DET-ID
+007110     MOVE TR-TIPO TO WS-DET-TIPO
+007120     MOVE TR-MONTO TO WS-DET-MONTO
+007122     MOVE TR-MONEDA TO WS-DET-MONEDA
+007130     MOVE WS-BALANCE TO WS-DET-BALANCE
+007140     WRITE REPORTE-LINE FROM WS-DETALLE-LINEA
+007150
+007160     MOVE TR-ID TO WS-GL-ID
+007170     MOVE TR-TIPO TO WS-GL-TIPO
+007180     MOVE TR-MONEDA TO WS-GL-MONEDA
+007190     MOVE WS-MONTO-PEN TO WS-GL-MONTO
+007200     MOVE WS-BALANCE TO WS-GL-BALANCE
+007210     WRITE GL-LINE FROM WS-GL-LINEA.
+007220 3000-EXIT.
+007230     EXIT.
+007240
+007250******************************************************************
+007260* 3500-POST-ACCOUNT - Find (or open) WS-POST-CUENTA in the account
+007270*                     table and post WS-POST-MONTO (signed) to it
+007280******************************************************************
+007290 3500-POST-ACCOUNT.
+007300     MOVE WS-POST-CUENTA TO WS-BUSCA-CUENTA
+007310     SET CTA-IDX TO 1
+007320     SEARCH WS-CUENTAS
+007330         AT END
+007340             IF WS-CUENTAS-COUNT NOT < 200
+007350                 IF NOT WS-CUENTAS-LLENAS
+007360                     SET WS-CUENTAS-LLENAS TO TRUE
+007370                     DISPLAY "ADVERTENCIA: TABLA DE CUENTAS"
+007380                         " LLENA (200) - SIN BALANCE"
+007390                         " INDIVIDUAL"
+007395                     MOVE "ADVERTENCIA: CUENTAS(200) LLENA"
+007396                         TO REPORTE-LINE
+007397                     WRITE REPORTE-LINE
+007398                     MOVE "  SIN BALANCE INDIVIDUAL"
+007399                         TO REPORTE-LINE
+007400                     WRITE REPORTE-LINE
+007402                 END-IF
+007410                 GO TO 3500-EXIT
+007420             END-IF
+007430             ADD 1 TO WS-CUENTAS-COUNT
+007440             SET CTA-IDX TO WS-CUENTAS-COUNT
+007450             MOVE WS-POST-CUENTA TO WS-CTA-ID (CTA-IDX)
+007460             MOVE 0 TO WS-CTA-BALANCE (CTA-IDX)
+007470         WHEN WS-CTA-ID (CTA-IDX) = WS-BUSCA-CUENTA
+007480             CONTINUE
+007490     END-SEARCH
+007500     ADD WS-POST-MONTO TO WS-CTA-BALANCE (CTA-IDX).
+007510 3500-EXIT.
+007520     EXIT.
+007530
+007540******************************************************************
+007550* 3600-FIND-FECHA - Find (or open) WS-BUSCA-FECHA in the per-date
+007560*                   subtotal table, leaving FCH-IDX positioned on it
+007570******************************************************************
+007580 3600-FIND-FECHA.
+007590     MOVE "Y" TO WS-FCH-OK
+007600     SET FCH-IDX TO 1
+007610     SEARCH WS-FECHAS
+007620         AT END
+007630             IF WS-FECHAS-COUNT NOT < 100
+007640                 MOVE "N" TO WS-FCH-OK
+007650                 IF NOT WS-FECHAS-LLENAS
+007660                     SET WS-FECHAS-LLENAS TO TRUE
+007670                     DISPLAY "ADVERTENCIA: TABLA DE FECHAS LLENA "
+007680                         "(100) - FECHAS ADICIONALES SIN SUBTOTAL"
+007682                     MOVE "ADVERTENCIA: FECHAS(100) LLENA"
+007684                         TO REPORTE-LINE
+007686                     WRITE REPORTE-LINE
+007688                     MOVE "  SIN SUBTOTAL ADICIONAL"
+007689                         TO REPORTE-LINE
+007690                     WRITE REPORTE-LINE
+007692                 END-IF
+007700                 GO TO 3600-EXIT
+007710             END-IF
+007720             ADD 1 TO WS-FECHAS-COUNT
+007730             SET FCH-IDX TO WS-FECHAS-COUNT
+007740             MOVE WS-BUSCA-FECHA TO WS-FCH-FECHA (FCH-IDX)
+007750             MOVE 0 TO WS-FCH-BALANCE (FCH-IDX)
+007760             MOVE 0 TO WS-FCH-CREDITOS (FCH-IDX)
+007770             MOVE 0 TO WS-FCH-DEBITOS (FCH-IDX)
+007780         WHEN WS-FCH-FECHA (FCH-IDX) = WS-BUSCA-FECHA
+007790             CONTINUE
+007800     END-SEARCH.
+007810 3600-EXIT.
+007820     EXIT.
+007830
+007840******************************************************************
+007850* 3700-BUSCA-TASA - Look up WS-BUSCA-MONEDA in the exchange-rate
+007860*                   table, leaving the PEN rate in WS-TASA-ENCONTRADA
+007870*                   (zero if the currency code is not recognized)
+007880******************************************************************
+007890 3700-BUSCA-TASA.
+007900     MOVE 0 TO WS-TASA-ENCONTRADA
+007910     SET TASA-IDX TO 1
+007920     SEARCH WS-TASA-ENTRY
+007930         AT END
+007940             MOVE 0 TO WS-TASA-ENCONTRADA
+007950         WHEN WS-TASA-MONEDA (TASA-IDX) = WS-BUSCA-MONEDA
+007960             MOVE WS-TASA-VALOR (TASA-IDX) TO WS-TASA-ENCONTRADA
+007970     END-SEARCH.
+007980 3700-EXIT.
+007990     EXIT.
+008000
+008010******************************************************************
+008020* 3800-POST-MONEDA - Find (or open) WS-BUSCA-MONEDA in the
+008030*                    per-currency subtotal table, leaving MON-IDX
+008040*                    positioned on it
+008050******************************************************************
+008060 3800-POST-MONEDA.
+008070     MOVE "Y" TO WS-MON-OK
+008080     SET MON-IDX TO 1
+008090     SEARCH WS-MONEDAS
+008100         AT END
+008110             IF WS-MONEDAS-COUNT NOT < 10
+008120                 MOVE "N" TO WS-MON-OK
+008130                 IF NOT WS-MONEDAS-LLENAS
+008140                     SET WS-MONEDAS-LLENAS TO TRUE
+008150                     DISPLAY "ADVERTENCIA: TABLA DE MONEDAS"
+008160                         " LLENA (10) - SIN SUBTOTAL"
+008162                     MOVE "ADVERTENCIA: MONEDAS(10) LLENA"
+008164                         TO REPORTE-LINE
+008166                     WRITE REPORTE-LINE
+008168                     MOVE "  SIN SUBTOTAL ADICIONAL"
+008169                         TO REPORTE-LINE
+008170                     WRITE REPORTE-LINE
+008172                 END-IF
+008180                 GO TO 3800-EXIT
+008190             END-IF
+008200             ADD 1 TO WS-MONEDAS-COUNT
+008210             SET MON-IDX TO WS-MONEDAS-COUNT
+008220             MOVE WS-BUSCA-MONEDA TO WS-MON-CODIGO (MON-IDX)
+008230             MOVE 0 TO WS-MON-BALANCE (MON-IDX)
+008240             MOVE 0 TO WS-MON-CREDITOS (MON-IDX)
+008250             MOVE 0 TO WS-MON-DEBITOS (MON-IDX)
+008260         WHEN WS-MON-CODIGO (MON-IDX) = WS-BUSCA-MONEDA
+008270             CONTINUE
+008280     END-SEARCH.
+008290 3800-EXIT.
+008300     EXIT.
+008310
+008320
+008330******************************************************************
+008340* 3900-REJECT-LINE - Log a malformed record to EXCEPCIONES.TXT
+008350******************************************************************
+008360 3900-REJECT-LINE.
+008370     ADD 1 TO WS-COUNT-RECHAZADAS
+008380     MOVE WS-LINE-NUM TO WS-EXC-LINENO
+008390     MOVE TRANS-LINE TO WS-EXC-TEXTO
+008400     WRITE EXCEP-LINE FROM WS-EXCEP-LINEA.
+008410 3900-EXIT.
+008420     EXIT.
+008430
+008440******************************************************************
+008450* 4000-WRITE-CHECKPOINT - Save the last line number processed and
+008460*                         the full accumulator state (balances,
+008470*                         counts, and the account/date/currency
+008480*                         tables) so a rerun can resume from here
+008490*                         with correct running totals instead of
+008500*                         just skipping already-posted rows.
+008510******************************************************************
+008520 4000-WRITE-CHECKPOINT.
+008525     MOVE SPACES TO CHECKPOINT-LINE
+008530     MOVE WS-LINE-NUM            TO CKPT-LINE-NUM
+008540     MOVE WS-BALANCE             TO CKPT-BALANCE
+008550     MOVE WS-MAX-MONTO           TO CKPT-MAX-MONTO
+008560     MOVE WS-MAX-ID              TO CKPT-MAX-ID
+008570     MOVE WS-MIN-MONTO           TO CKPT-MIN-MONTO
+008580     MOVE WS-MIN-ID              TO CKPT-MIN-ID
+008590     MOVE WS-SUMA-MONTOS         TO CKPT-SUMA-MONTOS
+008600     MOVE WS-COUNT-CREDITO       TO CKPT-COUNT-CREDITO
+008610     MOVE WS-COUNT-DEBITO        TO CKPT-COUNT-DEBITO
+008620     MOVE WS-COUNT-RECHAZADAS    TO CKPT-COUNT-RECHAZADAS
+008630     MOVE WS-TOT-REGISTROS       TO CKPT-TOT-REGISTROS
+008632     MOVE WS-TRAILER-PRESENTE    TO CKPT-TRAILER-PRESENTE
+008634     MOVE WS-TRAILER-CNT-ESP     TO CKPT-TRAILER-CNT-ESP
+008636     MOVE WS-TRAILER-MONTO-ESPERADO
+008638         TO CKPT-TRAILER-MONTO-ESPERADO
+008640     MOVE WS-CUENTAS-COUNT       TO CKPT-CUENTAS-COUNT
+008650     PERFORM 4100-SAVE-CUENTA THRU 4100-EXIT
+008660         VARYING WS-CK-SUB FROM 1 BY 1
+008670         UNTIL WS-CK-SUB > WS-CUENTAS-COUNT
+008680     MOVE WS-FECHAS-COUNT        TO CKPT-FECHAS-COUNT
+008690     PERFORM 4200-SAVE-FECHA THRU 4200-EXIT
+008700         VARYING WS-CK-SUB FROM 1 BY 1
+008710         UNTIL WS-CK-SUB > WS-FECHAS-COUNT
+008720     MOVE WS-MONEDAS-COUNT       TO CKPT-MONEDAS-COUNT
+008730     PERFORM 4300-SAVE-MONEDA THRU 4300-EXIT
+008740         VARYING WS-CK-SUB FROM 1 BY 1
+008750         UNTIL WS-CK-SUB > WS-MONEDAS-COUNT
+008760     OPEN OUTPUT CHECKPOINT-FILE
+008770     WRITE CHECKPOINT-LINE
+008780     CLOSE CHECKPOINT-FILE.
+008790 4000-EXIT.
+008800     EXIT.
+008810
+008820******************************************************************
+008830* 4100-SAVE-CUENTA - Copy one account entry into the checkpoint
+008840*                    record at WS-CK-SUB
+008850******************************************************************
+008860 4100-SAVE-CUENTA.
+008870     MOVE WS-CTA-ID (WS-CK-SUB) TO CKPT-CTA-ID (WS-CK-SUB)
+008875     MOVE WS-CTA-BALANCE (WS-CK-SUB)
+008878         TO CKPT-CTA-BALANCE (WS-CK-SUB).
+008890 4100-EXIT.
+008900     EXIT.
+008910
+008920******************************************************************
+008930* 4200-SAVE-FECHA - Copy one per-date entry into the checkpoint
+008940*                   record at WS-CK-SUB
+008950******************************************************************
+008960 4200-SAVE-FECHA.
+008970     MOVE WS-FCH-FECHA (WS-CK-SUB)
+008980         TO CKPT-FCH-FECHA (WS-CK-SUB)
+008990     MOVE WS-FCH-BALANCE (WS-CK-SUB)
+009000         TO CKPT-FCH-BALANCE (WS-CK-SUB)
+009010     MOVE WS-FCH-CREDITOS (WS-CK-SUB)
+009020         TO CKPT-FCH-CREDITOS (WS-CK-SUB)
+009030     MOVE WS-FCH-DEBITOS (WS-CK-SUB)
+009040         TO CKPT-FCH-DEBITOS (WS-CK-SUB).
+009050 4200-EXIT.
+009060     EXIT.
+009070
+009080******************************************************************
+009090* 4300-SAVE-MONEDA - Copy one per-currency entry into the checkpoint
+009100*                    record at WS-CK-SUB
+009110******************************************************************
+009120 4300-SAVE-MONEDA.
+009130     MOVE WS-MON-CODIGO (WS-CK-SUB)
+009140         TO CKPT-MON-CODIGO (WS-CK-SUB)
+009150     MOVE WS-MON-BALANCE (WS-CK-SUB)
+009160         TO CKPT-MON-BALANCE (WS-CK-SUB)
+009170     MOVE WS-MON-CREDITOS (WS-CK-SUB)
+009180         TO CKPT-MON-CREDITOS (WS-CK-SUB)
+009190     MOVE WS-MON-DEBITOS (WS-CK-SUB)
+009200         TO CKPT-MON-DEBITOS (WS-CK-SUB).
+009210 4300-EXIT.
+009220     EXIT.
+009230
+009240******************************************************************
+009250* 8000-SHOW-REPORT - Append the totals/breakdown trailer section to
+009252*                    REPORTE.TXT (the identifying header was already
+009254*                    written at OPEN time by 1000-INITIALIZE) and echo
+009256*                    the same totals to sysout
+009270******************************************************************
+009280 8000-SHOW-REPORT.
+009285     IF WS-TOT-REGISTROS = 0
+009286         MOVE 0 TO WS-MIN-MONTO
+009287         MOVE 0 TO WS-MIN-ID
+009288     END-IF
+009290     MOVE WS-BALANCE TO WS-TOT-BALANCE
+009300     MOVE WS-MAX-ID TO WS-MAY-ID
+009310     MOVE WS-MAX-MONTO TO WS-MAY-MONTO
+009320     MOVE WS-MIN-ID TO WS-MEN-ID
+009330     MOVE WS-MIN-MONTO TO WS-MEN-MONTO
+009340     MOVE WS-COUNT-CREDITO TO WS-CNT-CREDITO
+009350     MOVE WS-COUNT-DEBITO TO WS-CNT-DEBITO
+009360     MOVE WS-COUNT-RECHAZADAS TO WS-CNT-RECHAZOS
+009370
+009380     IF WS-TOT-REGISTROS > 0
+009390         COMPUTE WS-PROMEDIO-MONTO ROUNDED =
+009400             WS-SUMA-MONTOS / WS-TOT-REGISTROS
+009410     ELSE
+009420         MOVE 0 TO WS-PROMEDIO-MONTO
+009430     END-IF
+009440     MOVE WS-PROMEDIO-MONTO TO WS-PROM-MONTO
+009450
+009510     WRITE REPORTE-LINE FROM WS-TOTALES-LINEA
+009520     WRITE REPORTE-LINE FROM WS-MAYOR-LINEA
+009530     WRITE REPORTE-LINE FROM WS-MENOR-LINEA
+009540     WRITE REPORTE-LINE FROM WS-PROMEDIO-LINEA
+009550     WRITE REPORTE-LINE FROM WS-CONTEO-LINEA
+009560     WRITE REPORTE-LINE FROM WS-RECHAZO-LINEA
+009570     WRITE REPORTE-LINE FROM WS-CUENTAS-HEADER
+009580     PERFORM 8500-SHOW-CUENTA THRU 8500-EXIT
+009590         VARYING CTA-IDX FROM 1 BY 1
+009600         UNTIL CTA-IDX > WS-CUENTAS-COUNT
+009610
+009620     WRITE REPORTE-LINE FROM WS-FECHAS-HEADER
+009630     PERFORM 8600-SHOW-FECHA THRU 8600-EXIT
+009640         VARYING FCH-IDX FROM 1 BY 1
+009650         UNTIL FCH-IDX > WS-FECHAS-COUNT
+009660
+009670     WRITE REPORTE-LINE FROM WS-MONEDAS-HEADER
+009680     PERFORM 8700-SHOW-MONEDA THRU 8700-EXIT
+009690         VARYING MON-IDX FROM 1 BY 1
+009700         UNTIL MON-IDX > WS-MONEDAS-COUNT
+009710
+009720     WRITE REPORTE-LINE FROM WS-CONTROL-HEADER
+009730     IF WS-HAY-TRAILER
+009740*        WS-TOT-REGISTROS is incremented once per accepted
+009750*        (non-trailer, non-rejected) input line - it is NOT derived
+009760*        from WS-COUNT-CREDITO + WS-COUNT-DEBITO, which counts two
+009770*        movements for every Transferencia row and would otherwise
+009780*        make a file with transfers show a false record-count
+009791*        mismatch here. The trailer's expected count covers every
+009792*        data line the feed sent, accepted or not, so it is compared
+009793*        against WS-TOT-REGISTROS + WS-COUNT-RECHAZADAS - comparing
+009794*        WS-TOT-REGISTROS alone would flag DIFERENCIA on a complete
+009795*        file merely because req 001 rejected a malformed row.
+009796         ADD WS-TOT-REGISTROS WS-COUNT-RECHAZADAS
+009797             GIVING WS-CTL-CNT-TOTAL
+009800         MOVE WS-TRAILER-CNT-ESP TO WS-CTL-CNT-ESP
+009810         MOVE WS-CTL-CNT-TOTAL TO WS-CTL-CNT-ACT
+009820         IF WS-CTL-CNT-TOTAL = WS-TRAILER-CNT-ESP
+009830             MOVE "CONFORME" TO WS-CTL-CNT-EST
+009840         ELSE
+009850             MOVE "DIFERENCIA" TO WS-CTL-CNT-EST
+009860         END-IF
+009870         WRITE REPORTE-LINE FROM WS-CONTROL-CNT-LINEA
+009880
+009890*        WS-TRAILER-MONTO-ESPERADO carries no currency code of its
+009900*        own, so it can only be compared against WS-BALANCE (the
+009910*        PEN-consolidated total, per req 008) when the whole file was
+009920*        single-currency PEN to begin with - otherwise there is no way
+009930*        to know whether the upstream feed computed its expected total
+009940*        in PEN or in mixed native currencies, and a straight compare
+009950*        would false-flag DIFERENCIA on every multi-currency run. When
+009960*        a foreign currency appears anywhere in the file, the amount
+009970*        check is reported NO VERIF. instead of guessing.
+009975         IF WS-MONEDAS-COUNT > 1
+009976             MOVE "N" TO WS-SOLO-PEN
+009977         ELSE
+009978             IF WS-MONEDAS-COUNT = 1 AND
+009979                     WS-MON-CODIGO (1) NOT = "PEN"
+009980                 MOVE "N" TO WS-SOLO-PEN
+009981             ELSE
+009982                 MOVE "Y" TO WS-SOLO-PEN
+009983             END-IF
+009984         END-IF
+009990         MOVE WS-TRAILER-MONTO-ESPERADO TO WS-CTL-MTO-ESP
+010000         MOVE WS-BALANCE TO WS-CTL-MTO-ACT
+010005         IF WS-ES-SOLO-PEN
+010010             IF WS-BALANCE = WS-TRAILER-MONTO-ESPERADO
+010015                 MOVE "CONFORME" TO WS-CTL-MTO-EST
+010020             ELSE
+010030                 MOVE "DIFERENCIA" TO WS-CTL-MTO-EST
+010035             END-IF
+010038         ELSE
+010039             MOVE "NO VERIF." TO WS-CTL-MTO-EST
+010040         END-IF
+010050         WRITE REPORTE-LINE FROM WS-CONTROL-MTO-LINEA
+010060     ELSE
+010070         WRITE REPORTE-LINE FROM WS-CONTROL-SIN-LINEA
+010080     END-IF
+010090
+010100     DISPLAY "Reporte de Transacciones"
+010110     DISPLAY "---------------------------------------------"
+010120     DISPLAY "Balance Final: " WS-BALANCE
+010130     DISPLAY "Transaccion de Mayor Monto: ID " WS-MAX-ID " - "
+010140         WS-MAX-MONTO
+010150     DISPLAY "Transaccion de Menor Monto: ID " WS-MIN-ID " - "
+010160         WS-MIN-MONTO
+010170     DISPLAY "Monto Promedio: " WS-PROMEDIO-MONTO
+010180     DISPLAY "Conteo de Transacciones: Credito: "
+010190         WS-COUNT-CREDITO " Debito: " WS-COUNT-DEBITO
+010200     DISPLAY "Registros Rechazados: " WS-COUNT-RECHAZADAS
+010210     IF WS-HAY-TRAILER
+010220         DISPLAY "Control de Cierre: Registros "
+010230             WS-CTL-CNT-EST " (" WS-TOT-REGISTROS "/"
+010240             WS-TRAILER-CNT-ESP ") Monto " WS-CTL-MTO-EST
+010250     ELSE
+010260         DISPLAY "Control de Cierre: sin registro de control"
+010270     END-IF.
+010280 8000-EXIT.
+010290     EXIT.
+010300
+010310******************************************************************
+010320* 8500-SHOW-CUENTA - Write one balance line for account CTA-IDX
+010330******************************************************************
+010340 8500-SHOW-CUENTA.
+010350     MOVE WS-CTA-ID (CTA-IDX) TO WS-CTA-LIN-ID
+010360     MOVE WS-CTA-BALANCE (CTA-IDX) TO WS-CTA-LIN-BAL
+010370     WRITE REPORTE-LINE FROM WS-CUENTA-LINEA.
+010380 8500-EXIT.
+010390     EXIT.
+010400
+010410******************************************************************
+010420* 8600-SHOW-FECHA - Write one subtotal line for date FCH-IDX
+010430******************************************************************
+010440 8600-SHOW-FECHA.
+010450     MOVE WS-FCH-FECHA (FCH-IDX)    TO WS-FCH-LIN-FECHA
+010460     MOVE WS-FCH-BALANCE (FCH-IDX)  TO WS-FCH-LIN-BAL
+010470     MOVE WS-FCH-CREDITOS (FCH-IDX) TO WS-FCH-LIN-CRED
+010480     MOVE WS-FCH-DEBITOS (FCH-IDX)  TO WS-FCH-LIN-DEB
+010490     WRITE REPORTE-LINE FROM WS-FECHA-LINEA.
+010500 8600-EXIT.
+010510     EXIT.
+010520
+010530******************************************************************
+010540* 8700-SHOW-MONEDA - Write one balance line for currency MON-IDX
+010550******************************************************************
+010560 8700-SHOW-MONEDA.
+010570     MOVE WS-MON-CODIGO (MON-IDX)   TO WS-MON-LIN-CODIGO
+010580     MOVE WS-MON-BALANCE (MON-IDX)  TO WS-MON-LIN-BAL
+010590     MOVE WS-MON-CREDITOS (MON-IDX) TO WS-MON-LIN-CRED
+010600     MOVE WS-MON-DEBITOS (MON-IDX)  TO WS-MON-LIN-DEB
+010610     WRITE REPORTE-LINE FROM WS-MONEDA-LINEA.
+010620 8700-EXIT.
+010630     EXIT.
+010640
+010650******************************************************************
+010660* 9999-TERMINATE - Close all files
+010670******************************************************************
+010680 9999-TERMINATE.
+010690     CLOSE TRANS-FILE
+010700     CLOSE REPORTE-FILE
+010710     CLOSE EXCEP-FILE
+010720     CLOSE GL-FILE
+010730     OPEN OUTPUT CHECKPOINT-FILE
+010740     CLOSE CHECKPOINT-FILE.
+010750 9999-EXIT.
+010760     EXIT.
